@@ -1,9 +1,464 @@
-01  WS-AREA. 
-    05  WS-NUMBER PIC 9(6) VALUE 99999. 
-    05  WS-NUMBER2 PIC 9(5). 
-    
-IF WS-NUMBER < 999999 
-    ADD 1 TO WS-NUMBER 
-ELSE 
-    DISPLAY "Overflow would occur!" 
-END-IF.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+      *****************************************************************
+      *  Document/ticket sequence number generator.                   *
+      *  Historical note: this program started life as a single       *
+      *  ADD statement that overflowed WS-NUMBER with no guard.        *
+      *  The IF/ELSE below is the fix; the ELSE branch now records    *
+      *  the event to OVERFLOW-LOG instead of a console DISPLAY so    *
+      *  unattended nightly runs leave a permanent audit trail.       *
+      *  WS-NUMBER2 is the cycle/generation counter: when WS-NUMBER   *
+      *  hits its ceiling it rolls back to 1 and WS-NUMBER2 advances, *
+      *  so issued numbers are really a (cycle, sequence) pair and    *
+      *  the job never has to stop for a manual reset.                *
+      *  The counter itself now lives in the keyed COUNTER-FILE, one  *
+      *  record per document type (counter-id), so independent        *
+      *  sequences for invoices/tickets/adjustments/etc no longer     *
+      *  need a hardwired field. COUNTER-FILE is the durable current  *
+      *  value for restart purposes; RESTART-FILE remains as the      *
+      *  append-only checkpoint journal of every increment.            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL OVERFLOW-LOG-FILE ASSIGN TO "OVFLLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RESTART-FILE ASSIGN TO "RESTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RUN-PARM-FILE ASSIGN TO "RUNPARM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL COUNTER-FILE ASSIGN TO "COUNTERF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SUMMARY-FILE ASSIGN TO "JOBSUM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MONITOR-ALERT-FILE ASSIGN TO "MONALERT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "NUMHIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-LOG-FILE.
+           COPY OVFLREC.
+
+       FD  RESTART-FILE.
+           COPY RESTREC.
+
+       FD  RUN-PARM-FILE.
+           COPY RUNPARM.
+
+       FD  COUNTER-FILE.
+           COPY CTRREC.
+
+       FD  SUMMARY-FILE.
+           COPY JOBSUM.
+
+       FD  MONITOR-ALERT-FILE.
+           COPY MONALRT.
+
+       FD  HISTORY-FILE.
+           COPY NUMHIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA.
+           05  WS-NUMBER               PIC 9(6) VALUE 99999.
+           05  WS-NUMBER2              PIC 9(5) VALUE 1.
+
+      *  Compiled-in fallbacks; overridden by RUNP-JOB-ID/RUNP-RUN-ID
+      *  from RUN-PARM-FILE when present (0050-LOAD-RUN-PARAMETERS) so
+      *  every OVERFLOW-LOG/MONITOR-ALERT/JOBSUM record can actually be
+      *  tied back to the run that wrote it instead of every run in the
+      *  job's history carrying the same identical stamp.
+       01  WS-JOB-INFO.
+           05  WS-JOB-ID               PIC X(08) VALUE "BUGSOLV1".
+           05  WS-RUN-ID               PIC X(08) VALUE "RUN00001".
+           05  WS-COUNTER-ID           PIC X(10) VALUE "INVOICE".
+
+       01  WS-CD-FULL                  PIC X(21).
+
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURRENT-DATE         PIC X(08).
+           05  WS-CURRENT-TIME         PIC X(06).
+
+       01  WS-EOF-FLAG                 PIC X(01) VALUE "N".
+           88  WS-END-OF-COUNTER-FILE          VALUE "C".
+           88  WS-END-OF-RESTART-FILE          VALUE "R".
+
+      *  COUNTER-FILE has no native RECORD KEY support in this
+      *  GnuCOBOL build (indexed file handler disabled - no ISAM/BDB
+      *  available), so the whole file is loaded into this table each
+      *  run, searched by CTR-COUNTER-ID, updated, and rewritten in
+      *  full. Effectively a keyed access method over a flat file.
+       01  WS-COUNTER-TABLE-COUNT      PIC 9(04) VALUE 0.
+       01  WS-COUNTER-TABLE.
+           05  WS-COUNTER-ENTRY OCCURS 1 TO 100 TIMES
+                   DEPENDING ON WS-COUNTER-TABLE-COUNT
+                   INDEXED BY WS-CTR-IDX.
+               10  WS-CTR-COUNTER-ID       PIC X(10).
+               10  WS-CTR-CURRENT-VALUE    PIC 9(06).
+               10  WS-CTR-CYCLE-NUMBER     PIC 9(05).
+               10  WS-CTR-HIGH-WATER-MARK  PIC 9(06).
+               10  WS-CTR-CYCLE-START-VAL  PIC 9(06).
+       01  WS-CTR-FOUND-FLAG           PIC X(01) VALUE "N".
+           88  WS-CTR-FOUND                     VALUE "Y".
+
+      *  Default near-miss threshold; overridden by RUNP-NEAR-MISS-
+      *  THRESHOLD from RUN-PARM-FILE when that field is present and
+      *  non-zero, so operations can dial in an early-warning level
+      *  (e.g. 95% of capacity) per counter without a recompile.
+       01  WS-NEAR-MISS-THRESHOLD      PIC 9(6) VALUE 999900.
+       01  WS-EVENT-TYPE-CODE          PIC X(10).
+       01  WS-EVENT-FIELD-NAME         PIC X(10).
+       01  WS-EVENT-OLD-VALUE          PIC 9(06).
+
+      *  How many numbers to issue this run (from RUNPARM), and the
+      *  running totals needed for the end-of-run summary.
+       01  WS-INCREMENT-COUNT          PIC 9(04) VALUE 1.
+       01  WS-STARTING-VALUE           PIC 9(06).
+       01  WS-RUN-HIGH-WATER-MARK      PIC 9(06).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 0050-LOAD-RUN-PARAMETERS
+           PERFORM 0070-LOAD-COUNTER-TABLE
+           PERFORM 0075-LOAD-RESTART-CHECKPOINTS
+           PERFORM 0100-LOAD-COUNTER-RECORD
+           MOVE WS-NUMBER TO WS-STARTING-VALUE
+           MOVE WS-NUMBER TO WS-RUN-HIGH-WATER-MARK
+           OPEN EXTEND OVERFLOW-LOG-FILE
+           OPEN EXTEND RESTART-FILE
+           OPEN EXTEND MONITOR-ALERT-FILE
+           OPEN EXTEND HISTORY-FILE
+           PERFORM WS-INCREMENT-COUNT TIMES
+               PERFORM 1000-INCREMENT-NUMBER
+               IF WS-NUMBER > WS-RUN-HIGH-WATER-MARK
+                   MOVE WS-NUMBER TO WS-RUN-HIGH-WATER-MARK
+               END-IF
+           END-PERFORM
+           PERFORM 0900-STORE-COUNTER-RECORD
+           PERFORM 0950-SAVE-COUNTER-TABLE
+           CLOSE OVERFLOW-LOG-FILE
+           CLOSE RESTART-FILE
+           CLOSE MONITOR-ALERT-FILE
+           CLOSE HISTORY-FILE
+           PERFORM 0960-RESET-RESTART-FILE
+           PERFORM 5000-WRITE-RUN-SUMMARY
+           STOP RUN.
+
+       0050-LOAD-RUN-PARAMETERS.
+           OPEN INPUT RUN-PARM-FILE
+           READ RUN-PARM-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RUNP-COUNTER-ID TO WS-COUNTER-ID
+                   IF RUNP-NEAR-MISS-THRESHOLD > 0
+                       MOVE RUNP-NEAR-MISS-THRESHOLD
+                           TO WS-NEAR-MISS-THRESHOLD
+                   END-IF
+                   IF RUNP-INCREMENT-COUNT > 0
+                       MOVE RUNP-INCREMENT-COUNT TO WS-INCREMENT-COUNT
+                   END-IF
+                   IF RUNP-JOB-ID NOT = SPACES
+                       MOVE RUNP-JOB-ID TO WS-JOB-ID
+                   END-IF
+                   IF RUNP-RUN-ID NOT = SPACES
+                       MOVE RUNP-RUN-ID TO WS-RUN-ID
+                   END-IF
+           END-READ
+           CLOSE RUN-PARM-FILE.
+
+       0070-LOAD-COUNTER-TABLE.
+           MOVE 0 TO WS-COUNTER-TABLE-COUNT
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT COUNTER-FILE
+           PERFORM UNTIL WS-END-OF-COUNTER-FILE
+               READ COUNTER-FILE
+                   AT END
+                       SET WS-END-OF-COUNTER-FILE TO TRUE
+                   NOT AT END
+                       IF WS-COUNTER-TABLE-COUNT >= 100
+                           DISPLAY "FATAL: COUNTER-FILE HAS MORE THAN "
+                               "100 COUNTER-IDS - WS-COUNTER-TABLE IS "
+                               "FULL"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-COUNTER-TABLE-COUNT
+                       SET WS-CTR-IDX TO WS-COUNTER-TABLE-COUNT
+                       MOVE CTR-COUNTER-ID
+                           TO WS-CTR-COUNTER-ID(WS-CTR-IDX)
+                       MOVE CTR-CURRENT-VALUE
+                           TO WS-CTR-CURRENT-VALUE(WS-CTR-IDX)
+                       MOVE CTR-CYCLE-NUMBER
+                           TO WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)
+                       MOVE CTR-HIGH-WATER-MARK
+                           TO WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+                       MOVE CTR-CYCLE-START-VALUE
+                           TO WS-CTR-CYCLE-START-VAL(WS-CTR-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE COUNTER-FILE.
+
+      *  RESTART-FILE is appended to after every increment (see
+      *  4000-WRITE-CHECKPOINT), while COUNTER-FILE is only rewritten
+      *  once at end of run. If a run abends partway through a batch,
+      *  COUNTER-FILE still holds the pre-run value even though numbers
+      *  past it were already issued and checkpointed. Scanning the
+      *  checkpoint journal here and applying each record in order
+      *  leaves every counter-id at its true last-issued value, so a
+      *  restart never re-hands-out an already-issued number.
+       0075-LOAD-RESTART-CHECKPOINTS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT RESTART-FILE
+           PERFORM UNTIL WS-END-OF-RESTART-FILE
+               READ RESTART-FILE
+                   AT END
+                       SET WS-END-OF-RESTART-FILE TO TRUE
+                   NOT AT END
+                       PERFORM 0076-APPLY-RESTART-CHECKPOINT
+               END-READ
+           END-PERFORM
+           CLOSE RESTART-FILE.
+
+       0076-APPLY-RESTART-CHECKPOINT.
+           MOVE "N" TO WS-CTR-FOUND-FLAG
+           IF WS-COUNTER-TABLE-COUNT > 0
+               SET WS-CTR-IDX TO 1
+               SEARCH WS-COUNTER-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CTR-COUNTER-ID(WS-CTR-IDX) = REST-COUNTER-ID
+                       SET WS-CTR-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF WS-CTR-FOUND
+               MOVE REST-LAST-NUMBER
+                   TO WS-CTR-CURRENT-VALUE(WS-CTR-IDX)
+               MOVE REST-CYCLE-NUMBER
+                   TO WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)
+               MOVE REST-CYCLE-START-VALUE
+                   TO WS-CTR-CYCLE-START-VAL(WS-CTR-IDX)
+               IF REST-HIGH-WATER-MARK >
+                       WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+                   MOVE REST-HIGH-WATER-MARK
+                       TO WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+               END-IF
+           ELSE
+               IF WS-COUNTER-TABLE-COUNT >= 100
+                   DISPLAY "FATAL: RESTART-FILE HAS A COUNTER-ID NOT "
+                       "IN COUNTER-FILE AND WS-COUNTER-TABLE IS FULL"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-COUNTER-TABLE-COUNT
+               SET WS-CTR-IDX TO WS-COUNTER-TABLE-COUNT
+               MOVE REST-COUNTER-ID TO WS-CTR-COUNTER-ID(WS-CTR-IDX)
+               MOVE REST-LAST-NUMBER
+                   TO WS-CTR-CURRENT-VALUE(WS-CTR-IDX)
+               MOVE REST-CYCLE-NUMBER
+                   TO WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)
+               MOVE REST-HIGH-WATER-MARK
+                   TO WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+               MOVE REST-CYCLE-START-VALUE
+                   TO WS-CTR-CYCLE-START-VAL(WS-CTR-IDX)
+           END-IF.
+
+      *  Every checkpoint in RESTART-FILE is now durably reflected in
+      *  the COUNTER-FILE rewrite 0950 just did, so the journal can be
+      *  truncated here instead of growing without bound over the life
+      *  of a job that never has to stop (req 001/009) - otherwise
+      *  0075-LOAD-RESTART-CHECKPOINTS has to replay an ever-larger
+      *  file from the start on every single run. This is only safe to
+      *  do here, after every other file for this run has already been
+      *  closed above: reopening one LINE SEQUENTIAL file OUTPUT while
+      *  another stays open EXTEND corrupts this GnuCOBOL build's file
+      *  runtime state (see round 1 notes / 0075's header comment).
+       0960-RESET-RESTART-FILE.
+           OPEN OUTPUT RESTART-FILE
+           CLOSE RESTART-FILE.
+
+       0100-LOAD-COUNTER-RECORD.
+           MOVE "N" TO WS-CTR-FOUND-FLAG
+           IF WS-COUNTER-TABLE-COUNT > 0
+               SET WS-CTR-IDX TO 1
+               SEARCH WS-COUNTER-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-CTR-COUNTER-ID(WS-CTR-IDX) = WS-COUNTER-ID
+                       SET WS-CTR-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF WS-CTR-FOUND
+               MOVE WS-CTR-CURRENT-VALUE(WS-CTR-IDX)    TO WS-NUMBER
+               MOVE WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)     TO WS-NUMBER2
+           ELSE
+               IF WS-COUNTER-TABLE-COUNT >= 100
+                   DISPLAY "FATAL: CANNOT ADD COUNTER-ID "
+                       WS-COUNTER-ID " - WS-COUNTER-TABLE IS FULL "
+                       "AT 100 ENTRIES"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-COUNTER-TABLE-COUNT
+               SET WS-CTR-IDX TO WS-COUNTER-TABLE-COUNT
+               MOVE WS-COUNTER-ID TO WS-CTR-COUNTER-ID(WS-CTR-IDX)
+               MOVE 99999         TO WS-CTR-CURRENT-VALUE(WS-CTR-IDX)
+               MOVE 1             TO WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)
+               MOVE 99999         TO WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+               MOVE 99999         TO WS-CTR-CYCLE-START-VAL(WS-CTR-IDX)
+               MOVE 99999         TO WS-NUMBER
+               MOVE 1             TO WS-NUMBER2
+           END-IF.
+
+       0900-STORE-COUNTER-RECORD.
+           MOVE WS-NUMBER  TO WS-CTR-CURRENT-VALUE(WS-CTR-IDX)
+           MOVE WS-NUMBER2 TO WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)
+           IF WS-RUN-HIGH-WATER-MARK >
+                   WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+               MOVE WS-RUN-HIGH-WATER-MARK
+                   TO WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+           END-IF.
+
+       0950-SAVE-COUNTER-TABLE.
+           OPEN OUTPUT COUNTER-FILE
+           PERFORM VARYING WS-CTR-IDX FROM 1 BY 1
+                   UNTIL WS-CTR-IDX > WS-COUNTER-TABLE-COUNT
+               MOVE WS-CTR-COUNTER-ID(WS-CTR-IDX)      TO
+                   CTR-COUNTER-ID
+               MOVE WS-CTR-CURRENT-VALUE(WS-CTR-IDX)   TO
+                   CTR-CURRENT-VALUE
+               MOVE WS-CTR-CYCLE-NUMBER(WS-CTR-IDX)    TO
+                   CTR-CYCLE-NUMBER
+               MOVE WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX) TO
+                   CTR-HIGH-WATER-MARK
+               MOVE WS-CTR-CYCLE-START-VAL(WS-CTR-IDX) TO
+                   CTR-CYCLE-START-VALUE
+               WRITE CTR-RECORD
+           END-PERFORM
+           CLOSE COUNTER-FILE.
+
+       1000-INCREMENT-NUMBER.
+           IF WS-NUMBER < 999999
+               MOVE WS-NUMBER     TO WS-EVENT-OLD-VALUE
+               ADD 1 TO WS-NUMBER
+               IF WS-NUMBER >= WS-NEAR-MISS-THRESHOLD
+                   MOVE "WARNING"     TO WS-EVENT-TYPE-CODE
+                   MOVE "WS-NUMBER"   TO WS-EVENT-FIELD-NAME
+                   PERFORM 2000-LOG-OVERFLOW-EVENT
+               END-IF
+               PERFORM 4000-WRITE-CHECKPOINT
+           ELSE
+               MOVE "OVERFLOW"        TO WS-EVENT-TYPE-CODE
+               MOVE "WS-NUMBER"       TO WS-EVENT-FIELD-NAME
+               MOVE WS-NUMBER         TO WS-EVENT-OLD-VALUE
+               PERFORM 2000-LOG-OVERFLOW-EVENT
+               PERFORM 2700-ARCHIVE-NUMBER-RANGE
+               PERFORM 3000-ROLLOVER-NUMBER
+               PERFORM 4000-WRITE-CHECKPOINT
+           END-IF.
+
+       2000-LOG-OVERFLOW-EVENT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-CD-FULL(1:8)       TO WS-CURRENT-DATE
+           MOVE WS-CD-FULL(9:6)       TO WS-CURRENT-TIME
+           MOVE WS-CURRENT-DATE       TO OVFL-LOG-DATE
+           MOVE WS-CURRENT-TIME       TO OVFL-LOG-TIME
+           MOVE WS-JOB-ID             TO OVFL-JOB-ID
+           MOVE WS-RUN-ID             TO OVFL-RUN-ID
+           MOVE WS-COUNTER-ID         TO OVFL-COUNTER-ID
+           MOVE WS-EVENT-FIELD-NAME   TO OVFL-FIELD-NAME
+           MOVE WS-EVENT-OLD-VALUE    TO OVFL-OLD-VALUE
+           MOVE WS-EVENT-TYPE-CODE    TO OVFL-EVENT-TYPE
+           WRITE OVFL-LOG-RECORD
+           IF WS-EVENT-TYPE-CODE = "OVERFLOW" OR
+                   WS-EVENT-TYPE-CODE = "OVERFLOW2"
+               PERFORM 2500-WRITE-MONITOR-ALERT
+           END-IF.
+
+      *  Pages the on-call operator through the monitoring pickup job's
+      *  interface file instead of a console DISPLAY nobody unattended
+      *  would ever see.
+       2500-WRITE-MONITOR-ALERT.
+           MOVE WS-CURRENT-DATE       TO MONALERT-DATE
+           MOVE WS-CURRENT-TIME       TO MONALERT-TIME
+           MOVE WS-JOB-ID             TO MONALERT-JOB-ID
+           MOVE WS-RUN-ID             TO MONALERT-RUN-ID
+           MOVE WS-COUNTER-ID         TO MONALERT-COUNTER-ID
+           MOVE WS-EVENT-FIELD-NAME   TO MONALERT-FIELD-NAME
+           MOVE WS-EVENT-OLD-VALUE    TO MONALERT-OLD-VALUE
+           MOVE "OVERFLOW WOULD OCCUR - COUNTER ROLLED OVER"
+               TO MONALERT-TEXT
+           WRITE MONALERT-RECORD.
+
+      *  Preserves the number range that just completed before
+      *  3000-ROLLOVER-NUMBER resets WS-NUMBER, so the counter can
+      *  keep running unattended past its ceiling with no manual
+      *  reset and no loss of the range that was issued.
+       2700-ARCHIVE-NUMBER-RANGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-CD-FULL(1:8)          TO HIST-LOG-DATE
+           MOVE WS-CD-FULL(9:6)          TO HIST-LOG-TIME
+           MOVE WS-COUNTER-ID            TO HIST-COUNTER-ID
+           MOVE WS-NUMBER2               TO HIST-CYCLE-NUMBER
+           MOVE WS-CTR-CYCLE-START-VAL(WS-CTR-IDX)
+               TO HIST-STARTING-VALUE
+           MOVE WS-NUMBER                TO HIST-ENDING-VALUE
+           WRITE HIST-RECORD
+           MOVE 1 TO WS-CTR-CYCLE-START-VAL(WS-CTR-IDX).
+
+      *  WS-NUMBER2 gets the same ceiling guard WS-NUMBER has: below
+      *  its PIC 9(5) ceiling it just advances, at the ceiling the
+      *  wrap is logged as an OVERFLOW2 event (same audit trail, same
+      *  event-type convention as WS-NUMBER) and it resets to 1 rather
+      *  than truncating silently or abending on SIZE ERROR.
+       3000-ROLLOVER-NUMBER.
+           MOVE 1 TO WS-NUMBER
+           IF WS-NUMBER2 < 99999
+               ADD 1 TO WS-NUMBER2
+           ELSE
+               MOVE "OVERFLOW2"     TO WS-EVENT-TYPE-CODE
+               MOVE "WS-NUMBER2"    TO WS-EVENT-FIELD-NAME
+               MOVE WS-NUMBER2      TO WS-EVENT-OLD-VALUE
+               PERFORM 2000-LOG-OVERFLOW-EVENT
+               MOVE 1 TO WS-NUMBER2
+           END-IF.
+
+       4000-WRITE-CHECKPOINT.
+           IF WS-NUMBER > WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+               MOVE WS-NUMBER TO WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-COUNTER-ID          TO REST-COUNTER-ID
+           MOVE WS-NUMBER              TO REST-LAST-NUMBER
+           MOVE WS-NUMBER2             TO REST-CYCLE-NUMBER
+           MOVE WS-CTR-CYCLE-START-VAL(WS-CTR-IDX)
+                                       TO REST-CYCLE-START-VALUE
+           MOVE WS-CTR-HIGH-WATER-MARK(WS-CTR-IDX)
+                                       TO REST-HIGH-WATER-MARK
+           MOVE WS-CD-FULL(1:14)       TO REST-TIMESTAMP
+           WRITE REST-CHECKPOINT-RECORD.
+
+       5000-WRITE-RUN-SUMMARY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CD-FULL
+           MOVE WS-CD-FULL(1:8)         TO WS-CURRENT-DATE
+           MOVE WS-CD-FULL(9:6)         TO WS-CURRENT-TIME
+           MOVE WS-CURRENT-DATE         TO JOBSUM-LOG-DATE
+           MOVE WS-CURRENT-TIME         TO JOBSUM-LOG-TIME
+           MOVE WS-JOB-ID               TO JOBSUM-JOB-ID
+           MOVE WS-RUN-ID               TO JOBSUM-RUN-ID
+           MOVE WS-COUNTER-ID           TO JOBSUM-COUNTER-ID
+           MOVE WS-INCREMENT-COUNT      TO JOBSUM-INCREMENTS
+           MOVE WS-STARTING-VALUE       TO JOBSUM-STARTING-VALUE
+           MOVE WS-NUMBER               TO JOBSUM-ENDING-VALUE
+           MOVE WS-RUN-HIGH-WATER-MARK  TO JOBSUM-HIGH-WATER-MARK
+           OPEN EXTEND SUMMARY-FILE
+           WRITE JOBSUM-RECORD
+           CLOSE SUMMARY-FILE.
