@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  JOBSUM.cpy                                                   *
+      *  Record layout for the JOBSUM end-of-run summary file.        *
+      *  One record is appended per run, showing how many increments  *
+      *  were processed for a counter-id and how close it got to its  *
+      *  ceiling, so operators can check nightly-run health without   *
+      *  digging through OVERFLOW-LOG or console output.               *
+      *****************************************************************
+       01  JOBSUM-RECORD.
+           05  JOBSUM-LOG-DATE          PIC X(08).
+           05  JOBSUM-LOG-TIME          PIC X(06).
+           05  JOBSUM-JOB-ID            PIC X(08).
+           05  JOBSUM-RUN-ID            PIC X(08).
+           05  JOBSUM-COUNTER-ID        PIC X(10).
+           05  JOBSUM-INCREMENTS        PIC 9(06).
+           05  JOBSUM-STARTING-VALUE    PIC 9(06).
+           05  JOBSUM-ENDING-VALUE      PIC 9(06).
+           05  JOBSUM-HIGH-WATER-MARK   PIC 9(06).
