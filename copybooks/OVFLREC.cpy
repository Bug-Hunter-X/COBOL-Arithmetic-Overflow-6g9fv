@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  OVFLREC.cpy                                                  *
+      *  Record layout for the OVERFLOW-LOG audit trail file.         *
+      *  One record is written for every near-miss or actual          *
+      *  overflow event detected while incrementing a counter.        *
+      *****************************************************************
+       01  OVFL-LOG-RECORD.
+           05  OVFL-LOG-DATE           PIC X(08).
+           05  OVFL-LOG-TIME           PIC X(06).
+           05  OVFL-JOB-ID             PIC X(08).
+           05  OVFL-RUN-ID             PIC X(08).
+           05  OVFL-COUNTER-ID         PIC X(10).
+           05  OVFL-FIELD-NAME         PIC X(10).
+           05  OVFL-OLD-VALUE          PIC 9(06).
+           05  OVFL-EVENT-TYPE         PIC X(10).
