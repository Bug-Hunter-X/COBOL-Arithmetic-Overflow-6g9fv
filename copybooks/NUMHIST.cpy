@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  NUMHIST.cpy                                                  *
+      *  Record layout for the NUMHIST archive file. One record is    *
+      *  written for each completed number-range cycle at the moment  *
+      *  a counter hits its ceiling, before it resets to a fresh      *
+      *  starting value, so the range that was issued is preserved    *
+      *  instead of being overwritten with no trace.                  *
+      *****************************************************************
+       01  HIST-RECORD.
+           05  HIST-LOG-DATE            PIC X(08).
+           05  HIST-LOG-TIME            PIC X(06).
+           05  HIST-COUNTER-ID          PIC X(10).
+           05  HIST-CYCLE-NUMBER        PIC 9(05).
+           05  HIST-STARTING-VALUE      PIC 9(06).
+           05  HIST-ENDING-VALUE        PIC 9(06).
