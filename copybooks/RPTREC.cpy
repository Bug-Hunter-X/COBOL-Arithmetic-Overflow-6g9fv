@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  RPTREC.cpy                                                   *
+      *  Record layout for the daily overflow exception report file. *
+      *  One line per date seen in OVERFLOW-LOG, with the count of    *
+      *  near-miss warnings and actual overflow rejections that day.  *
+      *****************************************************************
+       01  RPT-DETAIL-RECORD.
+           05  RPT-LOG-DATE            PIC X(08).
+           05  RPT-GAP-1               PIC X(02).
+           05  RPT-WARNING-COUNT       PIC ZZZZ9.
+           05  RPT-GAP-2               PIC X(02).
+           05  RPT-OVERFLOW-COUNT      PIC ZZZZ9.
