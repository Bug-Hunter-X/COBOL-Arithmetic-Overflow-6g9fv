@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  CTRREC.cpy                                                   *
+      *  Record layout for COUNTER-FILE, the keyed multi-counter      *
+      *  master file. One record per document-type sequence           *
+      *  (invoices, tickets, adjustments, ...), each with its own      *
+      *  current value, cycle number and high-water mark so the       *
+      *  sequences run independently of one another. CYCLE-START-     *
+      *  VALUE remembers where the current cycle began, so when it    *
+      *  completes at the ceiling that range can be archived to       *
+      *  NUMHIST before the counter resets into the next cycle.       *
+      *****************************************************************
+       01  CTR-RECORD.
+           05  CTR-COUNTER-ID          PIC X(10).
+           05  CTR-CURRENT-VALUE       PIC 9(06).
+           05  CTR-CYCLE-NUMBER        PIC 9(05).
+           05  CTR-HIGH-WATER-MARK     PIC 9(06).
+           05  CTR-CYCLE-START-VALUE   PIC 9(06).
