@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  RESTREC.cpy                                                  *
+      *  Record layout for the RESTART-FILE checkpoint log.           *
+      *  A record is appended after every successful increment so a   *
+      *  restart after an abend can reload the last number issued     *
+      *  instead of starting back from the compiled-in VALUE.         *
+      *  CYCLE-START-VALUE and HIGH-WATER-MARK ride along too, so a   *
+      *  checkpoint replay restores the whole in-progress cycle, not  *
+      *  just the last-issued number - otherwise a counter-id that    *
+      *  only exists via RESTART-FILE reconciliation (0076) ends up   *
+      *  with a stale or guessed cycle start, and 2700's NUMHIST      *
+      *  archive record for that cycle is wrong.                      *
+      *****************************************************************
+       01  REST-CHECKPOINT-RECORD.
+           05  REST-COUNTER-ID         PIC X(10).
+           05  REST-LAST-NUMBER        PIC 9(06).
+           05  REST-CYCLE-NUMBER       PIC 9(05).
+           05  REST-CYCLE-START-VALUE  PIC 9(06).
+           05  REST-HIGH-WATER-MARK    PIC 9(06).
+           05  REST-TIMESTAMP          PIC X(14).
