@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  RUNPARM.cpy                                                  *
+      *  Record layout for the RUNPARM control file - tells this run  *
+      *  which counter-id (document type) it is issuing numbers for,  *
+      *  the near-miss warning threshold for that counter's ceiling   *
+      *  (0/blank means "use the built-in default"), how many         *
+      *  numbers to issue this run (0/blank means "just one"), and    *
+      *  the job/run id to stamp on every audit record this run       *
+      *  writes (blank means "use the compiled-in default" - see      *
+      *  0050-LOAD-RUN-PARAMETERS).                                   *
+      *****************************************************************
+       01  RUN-PARM-RECORD.
+           05  RUNP-COUNTER-ID         PIC X(10).
+           05  RUNP-NEAR-MISS-THRESHOLD PIC 9(06).
+           05  RUNP-INCREMENT-COUNT    PIC 9(04).
+           05  RUNP-JOB-ID             PIC X(08).
+           05  RUNP-RUN-ID             PIC X(08).
