@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  MONALRT.cpy                                                  *
+      *  Record layout for the MONALERT interface file our monitoring *
+      *  pickup job polls. One record is written per actual overflow  *
+      *  (ceiling reached and rolled over), so the on-call operator   *
+      *  gets paged automatically instead of relying on someone       *
+      *  watching the job's console output live.                     *
+      *****************************************************************
+       01  MONALERT-RECORD.
+           05  MONALERT-DATE            PIC X(08).
+           05  MONALERT-TIME            PIC X(06).
+           05  MONALERT-JOB-ID          PIC X(08).
+           05  MONALERT-RUN-ID          PIC X(08).
+           05  MONALERT-COUNTER-ID      PIC X(10).
+           05  MONALERT-FIELD-NAME      PIC X(10).
+           05  MONALERT-OLD-VALUE       PIC 9(06).
+           05  MONALERT-TEXT            PIC X(50).
