@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLRPT.
+      *****************************************************************
+      *  Daily exception report companion to BUGSOLUTION.             *
+      *  Reads the OVERFLOW-LOG audit trail and reports, by date, how *
+      *  many near-miss WARNING events and actual OVERFLOW rejections *
+      *  occurred, so operations can see capacity pressure building   *
+      *  up before the day WS-NUMBER actually runs out of room.       *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL OVERFLOW-LOG-FILE ASSIGN TO "OVFLLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "OVFLRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OVERFLOW-LOG-FILE.
+           COPY OVFLREC.
+
+       FD  REPORT-FILE.
+           COPY RPTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X(01) VALUE "N".
+           88  WS-END-OF-LOG                    VALUE "Y".
+
+       01  WS-DATE-TABLE-COUNT         PIC 9(04) VALUE 0.
+       01  WS-DATE-TABLE.
+           05  WS-DATE-ENTRY OCCURS 1 TO 366 TIMES
+                   DEPENDING ON WS-DATE-TABLE-COUNT
+                   INDEXED BY WS-DATE-IDX.
+               10  WS-DATE-VALUE           PIC X(08).
+               10  WS-DATE-WARNING-COUNT   PIC 9(05) VALUE 0.
+               10  WS-DATE-OVERFLOW-COUNT  PIC 9(05) VALUE 0.
+
+       01  WS-DATE-FOUND-FLAG          PIC X(01) VALUE "N".
+           88  WS-DATE-FOUND                    VALUE "Y".
+
+       01  WS-TOTAL-WARNING-COUNT      PIC 9(06) VALUE 0.
+       01  WS-TOTAL-OVERFLOW-COUNT     PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           OPEN INPUT OVERFLOW-LOG-FILE
+           PERFORM UNTIL WS-END-OF-LOG
+               READ OVERFLOW-LOG-FILE
+                   AT END
+                       SET WS-END-OF-LOG TO TRUE
+                   NOT AT END
+                       PERFORM 1000-TALLY-LOG-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE OVERFLOW-LOG-FILE
+           PERFORM 2000-WRITE-REPORT
+           DISPLAY "Overflow exception report complete."
+           DISPLAY "Total near-miss warnings : " WS-TOTAL-WARNING-COUNT
+           DISPLAY "Total actual overflows    : "
+               WS-TOTAL-OVERFLOW-COUNT
+           STOP RUN.
+
+      *  OVERFLOW2 (WS-NUMBER2's own ceiling hit, req 006) is an actual
+      *  overflow event the same way OVERFLOW is - just on the cycle
+      *  counter instead of the sequence counter - so it tallies into
+      *  the same overflow count/column rather than falling through
+      *  uncounted. Matches 2000-LOG-OVERFLOW-EVENT in bugSolution.cob,
+      *  which already treats OVERFLOW and OVERFLOW2 identically for
+      *  the monitoring-alert trigger.
+       1000-TALLY-LOG-RECORD.
+           PERFORM 1100-FIND-OR-ADD-DATE
+           IF OVFL-EVENT-TYPE = "WARNING"
+               ADD 1 TO WS-DATE-WARNING-COUNT(WS-DATE-IDX)
+               ADD 1 TO WS-TOTAL-WARNING-COUNT
+           ELSE
+               IF OVFL-EVENT-TYPE = "OVERFLOW" OR
+                       OVFL-EVENT-TYPE = "OVERFLOW2"
+                   ADD 1 TO WS-DATE-OVERFLOW-COUNT(WS-DATE-IDX)
+                   ADD 1 TO WS-TOTAL-OVERFLOW-COUNT
+               END-IF
+           END-IF.
+
+       1100-FIND-OR-ADD-DATE.
+           MOVE "N" TO WS-DATE-FOUND-FLAG
+           IF WS-DATE-TABLE-COUNT > 0
+               SET WS-DATE-IDX TO 1
+               SEARCH WS-DATE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-DATE-VALUE(WS-DATE-IDX) = OVFL-LOG-DATE
+                       SET WS-DATE-FOUND TO TRUE
+               END-SEARCH
+           END-IF
+           IF NOT WS-DATE-FOUND
+               IF WS-DATE-TABLE-COUNT >= 366
+                   DISPLAY "FATAL: OVERFLOW-LOG SPANS MORE THAN 366 "
+                       "DISTINCT DATES - WS-DATE-TABLE IS FULL. RUN "
+                       "THIS REPORT MORE OFTEN, OR ARCHIVE/ROTATE "
+                       "OVFLLOG, SO ONE RUN NEVER HAS TO COVER MORE "
+                       "THAN A YEAR OF DATES"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WS-DATE-TABLE-COUNT
+               SET WS-DATE-IDX TO WS-DATE-TABLE-COUNT
+               MOVE OVFL-LOG-DATE TO WS-DATE-VALUE(WS-DATE-IDX)
+               MOVE 0 TO WS-DATE-WARNING-COUNT(WS-DATE-IDX)
+               MOVE 0 TO WS-DATE-OVERFLOW-COUNT(WS-DATE-IDX)
+           END-IF.
+
+       2000-WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           PERFORM VARYING WS-DATE-IDX FROM 1 BY 1
+                   UNTIL WS-DATE-IDX > WS-DATE-TABLE-COUNT
+               MOVE WS-DATE-VALUE(WS-DATE-IDX) TO RPT-LOG-DATE
+               MOVE SPACES TO RPT-GAP-1
+               MOVE SPACES TO RPT-GAP-2
+               MOVE WS-DATE-WARNING-COUNT(WS-DATE-IDX)
+                   TO RPT-WARNING-COUNT
+               MOVE WS-DATE-OVERFLOW-COUNT(WS-DATE-IDX)
+                   TO RPT-OVERFLOW-COUNT
+               WRITE RPT-DETAIL-RECORD
+           END-PERFORM
+           CLOSE REPORT-FILE.
